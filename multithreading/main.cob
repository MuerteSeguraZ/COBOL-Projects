@@ -1,21 +1,243 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOL-THREADS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-INPUT-FILE ASSIGN TO "JOBIN"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS JIN-FILE-STATUS.
+
+           SELECT JOB-SORT-FILE ASSIGN TO "JOBSRT".
+
+           SELECT JOB-SORTED-FILE ASSIGN TO "JOBSORTED"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS JSR-FILE-STATUS.
+
+           SELECT THREAD-PARM-FILE ASSIGN TO "THREADPARM"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+
+           SELECT JOB-REPORT-FILE ASSIGN TO "JOBRPT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-INPUT-FILE.
+       01  JOB-INPUT-RECORD.
+           05 JIN-JOB-TYPE          PIC X(10).
+           05 JIN-PRIORITY          PIC 9(3).
+           05 JIN-PAYLOAD-REF       PIC X(30).
+
+       SD  JOB-SORT-FILE.
+       01  JOB-SORT-RECORD.
+           05 SRT-JOB-TYPE          PIC X(10).
+           05 SRT-PRIORITY          PIC 9(3).
+           05 SRT-PAYLOAD-REF       PIC X(30).
+
+       FD  JOB-SORTED-FILE.
+       01  JOB-SORTED-RECORD.
+           05 JSR-JOB-TYPE          PIC X(10).
+           05 JSR-PRIORITY          PIC 9(3).
+           05 JSR-PAYLOAD-REF       PIC X(30).
+
+       FD  THREAD-PARM-FILE.
+       01  THREAD-PARM-RECORD.
+           05 PARM-NUM-THREADS      PIC 9(3).
+           05 PARM-MAX-RETRIES      PIC 9(2).
+
+       FD  JOB-REPORT-FILE.
+       01  JOB-REPORT-RECORD        PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 NUM-THREADS      PIC S9(4) COMP-5 VALUE 4.
-       77 JOB-ID           PIC S9(4) COMP-5.
+       77 JOB-ID           PIC S9(4) COMP-5 VALUE 0.
+
+       01 JIN-FILE-STATUS  PIC X(2) VALUE "00".
+       01 JSR-FILE-STATUS  PIC X(2) VALUE "00".
+       01 JSR-EOF-SW       PIC X(1) VALUE "N".
+          88 JSR-EOF              VALUE "Y".
+       01 PARM-FILE-STATUS PIC X(2) VALUE "00".
+       01 RPT-FILE-STATUS  PIC X(2) VALUE "00".
+       01 RPT-JOB-ID-DISP  PIC 9(5) VALUE 0.
+       01 RPT-ELAPSED-DISP PIC 9(6) VALUE 0.
+
+       01 MAX-JOBS          PIC 9(4) COMP-5 VALUE 500.
+       01 MAX-RETRIES       PIC 9(2) COMP-5 VALUE 3.
+       01 JOB-COUNT         PIC 9(4) COMP-5 VALUE 0.
+       01 JOB-SUB           PIC 9(4) COMP-5 VALUE 0.
+       01 RETRY-ATTEMPT     PIC 9(2) COMP-5 VALUE 0.
+       01 JOB-RETURN-CODE   PIC S9(4) COMP-5 VALUE 0.
+       01 JOB-ELAPSED-MS    PIC 9(6) COMP-5 VALUE 0.
+
+       01 DEAD-LETTER-COUNT PIC 9(4) COMP-5 VALUE 0.
+
+       01 JOB-TABLE.
+          05 JOB-ENTRY OCCURS 500 TIMES.
+             10 JT-JOB-ID          PIC 9(5) COMP-5.
+             10 JT-JOB-TYPE        PIC X(10).
+             10 JT-PRIORITY        PIC 9(3).
+             10 JT-PAYLOAD-REF     PIC X(30).
+             10 JT-RETURN-CODE     PIC S9(4) COMP-5.
+             10 JT-RETRY-COUNT     PIC 9(2) COMP-5.
+             10 JT-STATUS          PIC X(10).
+             10 JT-ELAPSED-MS      PIC 9(6) COMP-5.
 
        PROCEDURE DIVISION.
-           DISPLAY "Initializing thread pool..."
+       MAIN-PARA.
+           PERFORM READ-THREAD-PARMS
+
+           DISPLAY "Initializing thread pool with " NUM-THREADS
+               " threads..."
            CALL "init_thread_pool" USING BY VALUE NUM-THREADS
 
-           PERFORM VARYING JOB-ID FROM 1 BY 1 UNTIL JOB-ID > 10
-               CALL "submit_job" USING BY VALUE JOB-ID
+           *> SORT's USING phrase opens JOB-INPUT-FILE itself and does
+           *> not reflect a missing JOBIN in JIN-FILE-STATUS, so an
+           *> absent input file is caught below instead, when
+           *> LOAD-SORTED-JOBS finds nothing to read from JOBSORTED.
+           SORT JOB-SORT-FILE
+               ON ASCENDING KEY SRT-PRIORITY
+               USING JOB-INPUT-FILE
+               GIVING JOB-SORTED-FILE
+
+           PERFORM LOAD-SORTED-JOBS
+
+           PERFORM VARYING JOB-SUB FROM 1 BY 1 UNTIL JOB-SUB > JOB-COUNT
+               PERFORM SUBMIT-JOB-WITH-RETRY
            END-PERFORM
 
            DISPLAY "Waiting for all jobs to complete..."
+           PERFORM REPORT-DEAD-LETTERS
            CALL "shutdown_pool"
 
+           PERFORM WRITE-COMPLETION-REPORT
+
            DISPLAY "All threads terminated. Goodbye."
            STOP RUN.
+
+       SUBMIT-JOB-WITH-RETRY.
+           MOVE JT-JOB-ID(JOB-SUB) TO JOB-ID
+           MOVE 0 TO RETRY-ATTEMPT
+           MOVE 0 TO JOB-RETURN-CODE
+           MOVE 0 TO JOB-ELAPSED-MS
+
+           PERFORM WITH TEST AFTER VARYING RETRY-ATTEMPT FROM 1 BY 1
+               UNTIL JOB-RETURN-CODE = 0 OR RETRY-ATTEMPT > MAX-RETRIES
+               CALL "submit_job" USING BY VALUE JOB-ID
+                                       BY REFERENCE JOB-RETURN-CODE
+                                       BY REFERENCE JOB-ELAPSED-MS
+               IF JOB-RETURN-CODE NOT = 0
+                   DISPLAY "Job " JOB-ID " failed (RC=" JOB-RETURN-CODE
+                       "), attempt " RETRY-ATTEMPT
+               END-IF
+           END-PERFORM
+
+           MOVE JOB-RETURN-CODE TO JT-RETURN-CODE(JOB-SUB)
+           MOVE JOB-ELAPSED-MS  TO JT-ELAPSED-MS(JOB-SUB)
+           COMPUTE JT-RETRY-COUNT(JOB-SUB) = RETRY-ATTEMPT - 1
+
+           IF JOB-RETURN-CODE = 0
+               MOVE "OK"           TO JT-STATUS(JOB-SUB)
+           ELSE
+               MOVE "DEADLETTER"   TO JT-STATUS(JOB-SUB)
+               ADD 1 TO DEAD-LETTER-COUNT
+           END-IF.
+
+       WRITE-COMPLETION-REPORT.
+           OPEN OUTPUT JOB-REPORT-FILE
+           IF RPT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open JOBRPT report file, status="
+                   RPT-FILE-STATUS
+               DISPLAY "Skipping completion report."
+           ELSE
+               MOVE SPACES TO JOB-REPORT-RECORD
+               STRING "JOB-ID  STATUS      ELAPSED-MS"
+                   DELIMITED BY SIZE INTO JOB-REPORT-RECORD
+               END-STRING
+               WRITE JOB-REPORT-RECORD
+
+               PERFORM VARYING JOB-SUB FROM 1 BY 1
+                   UNTIL JOB-SUB > JOB-COUNT
+                   MOVE JT-JOB-ID(JOB-SUB)     TO RPT-JOB-ID-DISP
+                   MOVE JT-ELAPSED-MS(JOB-SUB) TO RPT-ELAPSED-DISP
+                   MOVE SPACES TO JOB-REPORT-RECORD
+                   STRING RPT-JOB-ID-DISP    DELIMITED BY SIZE
+                          "  "               DELIMITED BY SIZE
+                          JT-STATUS(JOB-SUB) DELIMITED BY SIZE
+                          "  "               DELIMITED BY SIZE
+                          RPT-ELAPSED-DISP   DELIMITED BY SIZE
+                       INTO JOB-REPORT-RECORD
+                   END-STRING
+                   WRITE JOB-REPORT-RECORD
+               END-PERFORM
+
+               CLOSE JOB-REPORT-FILE
+           END-IF.
+
+       REPORT-DEAD-LETTERS.
+           IF DEAD-LETTER-COUNT > 0
+               DISPLAY "----------------------------------"
+               DISPLAY "Dead-letter jobs (failed after retries):"
+               PERFORM VARYING JOB-SUB FROM 1 BY 1
+                   UNTIL JOB-SUB > JOB-COUNT
+                   IF JT-STATUS(JOB-SUB) = "DEADLETTER"
+                       DISPLAY "  Job " JT-JOB-ID(JOB-SUB)
+                           " type=" JT-JOB-TYPE(JOB-SUB)
+                           " RC=" JT-RETURN-CODE(JOB-SUB)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       READ-THREAD-PARMS.
+           OPEN INPUT THREAD-PARM-FILE
+           IF PARM-FILE-STATUS = "00"
+               READ THREAD-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-NUM-THREADS > 0
+                           MOVE PARM-NUM-THREADS TO NUM-THREADS
+                       END-IF
+                       IF PARM-MAX-RETRIES > 0
+                           MOVE PARM-MAX-RETRIES TO MAX-RETRIES
+                       END-IF
+               END-READ
+               CLOSE THREAD-PARM-FILE
+           ELSE
+               DISPLAY "No THREADPARM parm card found, using defaults."
+           END-IF.
+
+       LOAD-SORTED-JOBS.
+           OPEN INPUT JOB-SORTED-FILE
+           IF JSR-FILE-STATUS NOT = "00"
+               DISPLAY "JOBSORTED intermediate file not available,"
+               DISPLAY "status=" JSR-FILE-STATUS
+           ELSE
+               PERFORM UNTIL JSR-EOF
+                   READ JOB-SORTED-FILE
+                       AT END
+                           SET JSR-EOF TO TRUE
+                       NOT AT END
+                           PERFORM ADD-JOB-TABLE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE JOB-SORTED-FILE
+           END-IF.
+
+       ADD-JOB-TABLE-ENTRY.
+           IF JOB-COUNT < MAX-JOBS
+               ADD 1 TO JOB-COUNT
+               ADD 1 TO JOB-ID
+               MOVE JOB-ID          TO JT-JOB-ID(JOB-COUNT)
+               MOVE JSR-JOB-TYPE    TO JT-JOB-TYPE(JOB-COUNT)
+               MOVE JSR-PRIORITY    TO JT-PRIORITY(JOB-COUNT)
+               MOVE JSR-PAYLOAD-REF TO JT-PAYLOAD-REF(JOB-COUNT)
+           ELSE
+               DISPLAY "Warning: job table full, dropping job "
+                   JSR-JOB-TYPE
+           END-IF.

@@ -1,17 +1,111 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIAGNOSTICMODE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIAG-HISTORY-FILE ASSIGN TO "DIAGHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DH-KEY
+               FILE STATUS IS DH-FILE-STATUS.
+
+           SELECT DIAG-CONTROL-FILE ASSIGN TO "DIAGCTL"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+
+           SELECT DIAG-CHECKPOINT-FILE ASSIGN TO "DIAGCKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-VOLUME-ID
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+           SELECT DIAG-REPORT-FILE ASSIGN TO "DIAGRPT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+
+           SELECT DIAG-PARM-FILE ASSIGN TO "DIAGPARM"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DIAG-HISTORY-FILE.
+       01  DIAG-HIST-RECORD.
+           05 DH-KEY.
+              10 DH-VOLUME-ID      PIC X(6).
+              10 DH-SECTOR-ID      PIC 9(5).
+              10 DH-TIMESTAMP      PIC X(14).
+           05 DH-STATUS            PIC X(1).
+           05 DH-SECTOR-DATA       PIC X(508).
+
+       FD  DIAG-CONTROL-FILE.
+       01  DIAG-CTL-RECORD.
+           05 CTL-VOLUME-ID        PIC X(6).
+           05 CTL-SECTOR-COUNT     PIC 9(5).
+
+       FD  DIAG-CHECKPOINT-FILE.
+       01  DIAG-CKPT-RECORD.
+           05 CKPT-VOLUME-ID       PIC X(6).
+           05 CKPT-LAST-SECTOR     PIC 9(5) COMP-5.
+
+       FD  DIAG-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  DIAG-REPORT-RECORD      PIC X(132).
+
+       FD  DIAG-PARM-FILE.
+       01  DIAG-PARM-RECORD.
+           05 PARM-REPAIR-MODE     PIC X(1).
+
        WORKING-STORAGE SECTION.
 
        01 SECTOR-ID         PIC 9(5) COMP-5 VALUE 0.
+       01 SECTOR-ID-START   PIC 9(5) COMP-5 VALUE 0.
        01 MAX-SECTOR        PIC 9(5) COMP-5 VALUE 128.
-       01 SECTOR-BUFFER     PIC X(508) VALUE SPACES.
-       01 PREV-BUFFER       PIC X(508) VALUE SPACES.
+
+       01 CTL-FILE-STATUS   PIC X(2) VALUE "00".
+       01 CTL-EOF-SW        PIC X(1) VALUE "N".
+          88 CTL-EOF               VALUE "Y" WHEN SET TO FALSE IS "N".
+
+       01 CKPT-FILE-STATUS  PIC X(2) VALUE "00".
+       01 CKPT-FOUND-SW     PIC X(1) VALUE "N".
+          88 CKPT-FOUND            VALUE "Y" WHEN SET TO FALSE IS "N".
+       01 SECTOR-BUFFER-A   PIC X(508) VALUE SPACES.
+       01 SECTOR-BUFFER-B   PIC X(508) VALUE SPACES.
+       01 REPAIR-BUFFER     PIC X(508) VALUE SPACES.
+
+       01 PARM-FILE-STATUS  PIC X(2) VALUE "00".
+
+       01 SH-FOUND-SW       PIC X(1) VALUE "N".
+          88 SH-FOUND              VALUE "Y".
+       01 SH-SCAN-EOF-SW    PIC X(1) VALUE "N".
+          88 SH-SCAN-EOF           VALUE "Y".
+       01 SH-LOOKUP-VOLUME  PIC X(6) VALUE SPACES.
+       01 SH-LOOKUP-SECTOR  PIC 9(5) COMP-5 VALUE 0.
+       01 SH-GOOD-BUFFER    PIC X(508) VALUE SPACES.
 
        01 VALID-COUNT       PIC 9(5) COMP-5 VALUE 0.
        01 ERROR-COUNT       PIC 9(5) COMP-5 VALUE 0.
        01 DIVERGE-COUNT     PIC 9(5) COMP-5 VALUE 0.
+       01 REPAIR-COUNT      PIC 9(5) COMP-5 VALUE 0.
+
+       01 REPAIR-MODE-SW    PIC X(1) VALUE "N".
+          88 REPAIR-MODE-ON        VALUE "Y".
+          88 REPAIR-MODE-OFF       VALUE "N".
+
+       01 DH-FILE-STATUS    PIC X(2) VALUE "00".
+       01 DH-RUN-TIMESTAMP  PIC X(14) VALUE SPACES.
+       01 DH-VOLUME-ID-WS   PIC X(6) VALUE "FLOPPY".
+       01 CURR-DATE         PIC 9(8) VALUE 0.
+       01 CURR-TIME         PIC 9(6) VALUE 0.
+
+       01 RPT-FILE-STATUS   PIC X(2) VALUE "00".
+       01 RPT-STATUS-TEXT   PIC X(30) VALUE SPACES.
+       01 RPT-SECTOR-DISP   PIC 9(5) VALUE 0.
+       01 RPT-COUNT-DISP    PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-SECTION.
@@ -19,39 +113,358 @@
            DISPLAY "Starting RAID Diagnostic Mode..."
            DISPLAY "----------------------------------"
 
-           PERFORM VARYING SECTOR-ID FROM 0 BY 1
+           PERFORM READ-DIAG-PARMS
+           PERFORM OPEN-HISTORY-FILE
+           PERFORM OPEN-CONTROL-FILES
+           PERFORM OPEN-REPORT-FILE
+           PERFORM BUILD-RUN-TIMESTAMP
+           PERFORM WRITE-REPORT-HEADER
+
+           PERFORM UNTIL CTL-EOF
+               READ DIAG-CONTROL-FILE
+                   AT END
+                       SET CTL-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-VOLUME
+               END-READ
+           END-PERFORM
+
+           PERFORM WRITE-REPORT-SUMMARY
+           PERFORM CLOSE-HISTORY-FILE
+           PERFORM CLOSE-CONTROL-FILES
+           PERFORM CLOSE-REPORT-FILE
+
+           DISPLAY "----------------------------------"
+           DISPLAY "RAID Diagnostic Complete:"
+           DISPLAY "  Valid sectors:     " VALID-COUNT
+           DISPLAY "  Diverged sectors:  " DIVERGE-COUNT
+           DISPLAY "  Corrupted sectors: " ERROR-COUNT
+           DISPLAY "  Sectors repaired:  " REPAIR-COUNT
+
+           STOP RUN.
+
+       PROCESS-VOLUME.
+           MOVE CTL-VOLUME-ID    TO DH-VOLUME-ID-WS
+           MOVE CTL-SECTOR-COUNT TO MAX-SECTOR
+
+           DISPLAY "Scanning volume " WITH NO ADVANCING
+           DISPLAY CTL-VOLUME-ID
+
+           PERFORM LOOKUP-CHECKPOINT
+
+           PERFORM VARYING SECTOR-ID FROM SECTOR-ID-START BY 1
                UNTIL SECTOR-ID >= MAX-SECTOR
 
-               CALL "read_floppy_" USING SECTOR-BUFFER SECTOR-ID
+               CALL "read_floppy_" USING SECTOR-BUFFER-A SECTOR-ID "A"
+               CALL "read_floppy_" USING SECTOR-BUFFER-B SECTOR-ID "B"
 
-               IF SECTOR-BUFFER = SPACES
+               IF SECTOR-BUFFER-A = SPACES AND SECTOR-BUFFER-B = SPACES
                    ADD 1 TO ERROR-COUNT
                    DISPLAY "Sector " WITH NO ADVANCING
                    DISPLAY SECTOR-ID WITH NO ADVANCING
                    DISPLAY " corrupted (invalid on both)"
+                   PERFORM WRITE-HISTORY-RECORD-C
+                   MOVE "CORRUPTED (invalid on both)" TO RPT-STATUS-TEXT
                ELSE
-                   IF SECTOR-ID = 0
+                   IF SECTOR-BUFFER-A = SECTOR-BUFFER-B
                        ADD 1 TO VALID-COUNT
+                       PERFORM WRITE-HISTORY-RECORD-V
+                       MOVE SECTOR-BUFFER-A TO REPAIR-BUFFER
+                       MOVE "VALID"                   TO RPT-STATUS-TEXT
+                   ELSE
+                       ADD 1 TO DIVERGE-COUNT
+                       DISPLAY "Warning: Sector " WITH NO ADVANCING
+                       DISPLAY SECTOR-ID WITH NO ADVANCING
+                       DISPLAY " diverged (A <> B)"
+                       PERFORM WRITE-HISTORY-RECORD-D
+                       MOVE "DIVERGED (A <> B)"       TO RPT-STATUS-TEXT
+                       IF REPAIR-MODE-ON
+                           PERFORM REPAIR-DIVERGED-SECTOR
+                           MOVE "DIVERGED (A <> B), REPAIRED"
+                               TO RPT-STATUS-TEXT
+                       END-IF
+                   END-IF
+               END-IF
+
+               PERFORM WRITE-REPORT-SECTOR-LINE
+
+               PERFORM SAVE-CHECKPOINT
+
+           END-PERFORM
+
+           PERFORM DELETE-CHECKPOINT.
+
+       LOOKUP-CHECKPOINT.
+           MOVE CTL-VOLUME-ID TO CKPT-VOLUME-ID
+           READ DIAG-CHECKPOINT-FILE
+               INVALID KEY
+                   SET CKPT-FOUND TO FALSE
+                   MOVE 0 TO SECTOR-ID-START
+               NOT INVALID KEY
+                   SET CKPT-FOUND TO TRUE
+                   COMPUTE SECTOR-ID-START = CKPT-LAST-SECTOR + 1
+                   DISPLAY "Resuming volume " WITH NO ADVANCING
+                   DISPLAY CTL-VOLUME-ID WITH NO ADVANCING
+                   DISPLAY " at sector " SECTOR-ID-START
+           END-READ.
+
+       SAVE-CHECKPOINT.
+           MOVE CTL-VOLUME-ID TO CKPT-VOLUME-ID
+           MOVE SECTOR-ID     TO CKPT-LAST-SECTOR
+           IF CKPT-FOUND
+               REWRITE DIAG-CKPT-RECORD
+           ELSE
+               WRITE DIAG-CKPT-RECORD
+               SET CKPT-FOUND TO TRUE
+           END-IF.
+
+       DELETE-CHECKPOINT.
+           IF CKPT-FOUND
+               MOVE CTL-VOLUME-ID TO CKPT-VOLUME-ID
+               READ DIAG-CHECKPOINT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DELETE DIAG-CHECKPOINT-FILE RECORD
+               END-READ
+               SET CKPT-FOUND TO FALSE
+           END-IF.
+
+       REPAIR-DIVERGED-SECTOR.
+           IF SECTOR-BUFFER-A = SPACES
+               MOVE SECTOR-BUFFER-B TO REPAIR-BUFFER
+               DISPLAY "Repair: Sector " WITH NO ADVANCING
+               DISPLAY SECTOR-ID WITH NO ADVANCING
+               DISPLAY " side A blank, copying B over A"
+           ELSE
+               IF SECTOR-BUFFER-B = SPACES
+                   MOVE SECTOR-BUFFER-A TO REPAIR-BUFFER
+                   DISPLAY "Repair: Sector " WITH NO ADVANCING
+                   DISPLAY SECTOR-ID WITH NO ADVANCING
+                   DISPLAY " side B blank, copying A over B"
+               ELSE
+                   PERFORM LOOKUP-SECTOR-HISTORY
+                   IF SH-FOUND AND SECTOR-BUFFER-A = SH-GOOD-BUFFER
+                       MOVE SECTOR-BUFFER-A TO REPAIR-BUFFER
+                       DISPLAY "Repair: Sector " WITH NO ADVANCING
+                       DISPLAY SECTOR-ID WITH NO ADVANCING
+                       DISPLAY " side A matches sector history"
                    ELSE
-                       IF SECTOR-BUFFER NOT = PREV-BUFFER
-                           ADD 1 TO DIVERGE-COUNT
-                           DISPLAY "Warning: Sector " WITH NO ADVANCING
+                       IF SH-FOUND AND SECTOR-BUFFER-B = SH-GOOD-BUFFER
+                           MOVE SECTOR-BUFFER-B TO REPAIR-BUFFER
+                           DISPLAY "Repair: Sector " WITH NO ADVANCING
                            DISPLAY SECTOR-ID WITH NO ADVANCING
-                           DISPLAY " diverged (A <> B)"
+                           DISPLAY " side B matches sector history"
                        ELSE
-                           ADD 1 TO VALID-COUNT
+                           MOVE SECTOR-BUFFER-B TO REPAIR-BUFFER
+                           DISPLAY "Repair: Sector " WITH NO ADVANCING
+                           DISPLAY SECTOR-ID WITH NO ADVANCING
+                           DISPLAY " no clear match, default to side B"
                        END-IF
                    END-IF
                END-IF
+           END-IF
 
-               MOVE SECTOR-BUFFER TO PREV-BUFFER
+           CALL "write_floppy_" USING REPAIR-BUFFER SECTOR-ID "A"
+           CALL "write_floppy_" USING REPAIR-BUFFER SECTOR-ID "B"
+           ADD 1 TO REPAIR-COUNT.
 
-           END-PERFORM
+       LOOKUP-SECTOR-HISTORY.
+           MOVE "N" TO SH-FOUND-SW
+           MOVE SPACES TO SH-GOOD-BUFFER
+           MOVE CTL-VOLUME-ID TO DH-VOLUME-ID
+           MOVE SECTOR-ID     TO DH-SECTOR-ID
+           MOVE LOW-VALUES    TO DH-TIMESTAMP
+           START DIAG-HISTORY-FILE KEY IS >= DH-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM SCAN-SECTOR-HISTORY
+           END-START.
 
-           DISPLAY "----------------------------------"
-           DISPLAY "RAID Diagnostic Complete:"
-           DISPLAY "  Valid sectors:     " VALID-COUNT
-           DISPLAY "  Diverged sectors:  " DIVERGE-COUNT
-           DISPLAY "  Corrupted sectors: " ERROR-COUNT
+       SCAN-SECTOR-HISTORY.
+           MOVE CTL-VOLUME-ID TO SH-LOOKUP-VOLUME
+           MOVE SECTOR-ID     TO SH-LOOKUP-SECTOR
+           MOVE "N" TO SH-SCAN-EOF-SW
+           PERFORM UNTIL SH-SCAN-EOF
+               READ DIAG-HISTORY-FILE NEXT RECORD
+                   AT END
+                       SET SH-SCAN-EOF TO TRUE
+                   NOT AT END
+                       IF DH-VOLUME-ID NOT = SH-LOOKUP-VOLUME
+                           OR DH-SECTOR-ID NOT = SH-LOOKUP-SECTOR
+                           SET SH-SCAN-EOF TO TRUE
+                       ELSE
+                           IF DH-STATUS = "V"
+                               MOVE DH-SECTOR-DATA TO SH-GOOD-BUFFER
+                               MOVE "Y" TO SH-FOUND-SW
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
 
-           STOP RUN.
+       READ-DIAG-PARMS.
+           OPEN INPUT DIAG-PARM-FILE
+           IF PARM-FILE-STATUS = "00"
+               READ DIAG-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-REPAIR-MODE = "Y"
+                           OR PARM-REPAIR-MODE = "N"
+                           MOVE PARM-REPAIR-MODE TO REPAIR-MODE-SW
+                       END-IF
+               END-READ
+               CLOSE DIAG-PARM-FILE
+           ELSE
+               DISPLAY "No DIAGPARM parm card found, using defaults."
+           END-IF.
+
+       OPEN-HISTORY-FILE.
+           OPEN I-O DIAG-HISTORY-FILE
+           IF DH-FILE-STATUS NOT = "00"
+               OPEN OUTPUT DIAG-HISTORY-FILE
+               CLOSE DIAG-HISTORY-FILE
+               OPEN I-O DIAG-HISTORY-FILE
+           END-IF.
+
+       CLOSE-HISTORY-FILE.
+           CLOSE DIAG-HISTORY-FILE.
+
+       OPEN-CONTROL-FILES.
+           OPEN INPUT DIAG-CONTROL-FILE
+           IF CTL-FILE-STATUS NOT = "00"
+               DISPLAY "DIAGCTL control file not available, status="
+                   CTL-FILE-STATUS
+               DISPLAY "No volumes to scan, skipping diagnostic pass."
+               SET CTL-EOF TO TRUE
+           END-IF
+
+           OPEN I-O DIAG-CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT DIAG-CHECKPOINT-FILE
+               CLOSE DIAG-CHECKPOINT-FILE
+               OPEN I-O DIAG-CHECKPOINT-FILE
+           END-IF.
+
+       CLOSE-CONTROL-FILES.
+           CLOSE DIAG-CONTROL-FILE
+           CLOSE DIAG-CHECKPOINT-FILE.
+
+       OPEN-REPORT-FILE.
+           OPEN OUTPUT DIAG-REPORT-FILE
+           IF RPT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open DIAGRPT report file, status="
+                   RPT-FILE-STATUS
+               DISPLAY "RAID Diagnostic Mode terminating."
+               STOP RUN
+           END-IF.
+
+       CLOSE-REPORT-FILE.
+           CLOSE DIAG-REPORT-FILE.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO DIAG-REPORT-RECORD
+           STRING "RAID DIAGNOSTIC QA REPORT - RUN " DH-RUN-TIMESTAMP
+               DELIMITED BY SIZE INTO DIAG-REPORT-RECORD
+           END-STRING
+           WRITE DIAG-REPORT-RECORD
+
+           MOVE SPACES TO DIAG-REPORT-RECORD
+           WRITE DIAG-REPORT-RECORD
+
+           MOVE SPACES TO DIAG-REPORT-RECORD
+           STRING "VOLUME  SECTOR  STATUS"
+               DELIMITED BY SIZE INTO DIAG-REPORT-RECORD
+           END-STRING
+           WRITE DIAG-REPORT-RECORD
+
+           MOVE SPACES TO DIAG-REPORT-RECORD
+           STRING "------  ------  ---------------------------------"
+               DELIMITED BY SIZE INTO DIAG-REPORT-RECORD
+           END-STRING
+           WRITE DIAG-REPORT-RECORD.
+
+       WRITE-REPORT-SECTOR-LINE.
+           MOVE SECTOR-ID TO RPT-SECTOR-DISP
+           MOVE SPACES TO DIAG-REPORT-RECORD
+           STRING CTL-VOLUME-ID        DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  RPT-SECTOR-DISP      DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  RPT-STATUS-TEXT      DELIMITED BY SIZE
+               INTO DIAG-REPORT-RECORD
+           END-STRING
+           WRITE DIAG-REPORT-RECORD.
+
+       WRITE-REPORT-SUMMARY.
+           MOVE SPACES TO DIAG-REPORT-RECORD
+           WRITE DIAG-REPORT-RECORD
+
+           MOVE SPACES TO DIAG-REPORT-RECORD
+           STRING "RAID DIAGNOSTIC COMPLETE"
+               DELIMITED BY SIZE INTO DIAG-REPORT-RECORD
+           END-STRING
+           WRITE DIAG-REPORT-RECORD
+
+           MOVE VALID-COUNT TO RPT-COUNT-DISP
+           MOVE SPACES TO DIAG-REPORT-RECORD
+           STRING "  VALID SECTORS:     " RPT-COUNT-DISP
+               DELIMITED BY SIZE INTO DIAG-REPORT-RECORD
+           END-STRING
+           WRITE DIAG-REPORT-RECORD
+
+           MOVE DIVERGE-COUNT TO RPT-COUNT-DISP
+           MOVE SPACES TO DIAG-REPORT-RECORD
+           STRING "  DIVERGED SECTORS:  " RPT-COUNT-DISP
+               DELIMITED BY SIZE INTO DIAG-REPORT-RECORD
+           END-STRING
+           WRITE DIAG-REPORT-RECORD
+
+           MOVE ERROR-COUNT TO RPT-COUNT-DISP
+           MOVE SPACES TO DIAG-REPORT-RECORD
+           STRING "  CORRUPTED SECTORS: " RPT-COUNT-DISP
+               DELIMITED BY SIZE INTO DIAG-REPORT-RECORD
+           END-STRING
+           WRITE DIAG-REPORT-RECORD
+
+           MOVE REPAIR-COUNT TO RPT-COUNT-DISP
+           MOVE SPACES TO DIAG-REPORT-RECORD
+           STRING "  SECTORS REPAIRED:  " RPT-COUNT-DISP
+               DELIMITED BY SIZE INTO DIAG-REPORT-RECORD
+           END-STRING
+           WRITE DIAG-REPORT-RECORD.
+
+       BUILD-RUN-TIMESTAMP.
+           ACCEPT CURR-DATE FROM DATE YYYYMMDD
+           ACCEPT CURR-TIME FROM TIME
+           MOVE SPACES TO DH-RUN-TIMESTAMP
+           STRING
+               CURR-DATE DELIMITED BY SIZE
+               CURR-TIME DELIMITED BY SIZE
+               INTO DH-RUN-TIMESTAMP
+           END-STRING.
+
+       WRITE-HISTORY-RECORD-V.
+           MOVE DH-RUN-TIMESTAMP TO DH-TIMESTAMP
+           MOVE DH-VOLUME-ID-WS  TO DH-VOLUME-ID
+           MOVE SECTOR-ID        TO DH-SECTOR-ID
+           MOVE "V"              TO DH-STATUS
+           MOVE SECTOR-BUFFER-A  TO DH-SECTOR-DATA
+           WRITE DIAG-HIST-RECORD.
+
+       WRITE-HISTORY-RECORD-D.
+           MOVE DH-RUN-TIMESTAMP TO DH-TIMESTAMP
+           MOVE DH-VOLUME-ID-WS  TO DH-VOLUME-ID
+           MOVE SECTOR-ID        TO DH-SECTOR-ID
+           MOVE "D"              TO DH-STATUS
+           MOVE SPACES           TO DH-SECTOR-DATA
+           WRITE DIAG-HIST-RECORD.
+
+       WRITE-HISTORY-RECORD-C.
+           MOVE DH-RUN-TIMESTAMP TO DH-TIMESTAMP
+           MOVE DH-VOLUME-ID-WS  TO DH-VOLUME-ID
+           MOVE SECTOR-ID        TO DH-SECTOR-ID
+           MOVE "C"              TO DH-STATUS
+           MOVE SPACES           TO DH-SECTOR-DATA
+           WRITE DIAG-HIST-RECORD.

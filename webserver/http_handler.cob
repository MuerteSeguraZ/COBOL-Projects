@@ -1,20 +1,78 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. http_handler.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "HTTPAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT AUTH-CRED-FILE ASSIGN TO "HTTPCRED"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CRED-FILE-STATUS.
+
+           SELECT DIAG-HISTORY-FILE ASSIGN TO "DIAGHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS DH-KEY
+               FILE STATUS IS WS-DIAG-FILE-STATUS.
+
+           SELECT JOB-REPORT-FILE ASSIGN TO "JOBRPT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-POOL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD        PIC X(100).
+
+       FD  AUTH-CRED-FILE.
+       01  AUTH-CRED-RECORD        PIC X(80).
+
+       *> Shares the DIAGHIST layout written by DIAGNOSTICMODE.
+       FD  DIAG-HISTORY-FILE.
+       01  DIAG-HIST-RECORD.
+           05 DH-KEY.
+              10 DH-VOLUME-ID      PIC X(6).
+              10 DH-SECTOR-ID      PIC 9(5).
+              10 DH-TIMESTAMP      PIC X(14).
+           05 DH-STATUS            PIC X(1).
+           05 DH-SECTOR-DATA       PIC X(508).
+
+       *> Shares the JOBRPT layout written by COBOL-THREADS.
+       FD  JOB-REPORT-FILE.
+       01  JOB-REPORT-RECORD       PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-REQ-METHOD            PIC X(4) VALUE SPACES.
        01 WS-REQ-PATH              PIC X(20) VALUE SPACES.
+       01 WS-REQ-QUERY             PIC X(20) VALUE SPACES.
        01 WS-FOUND-SPACE           PIC X VALUE "N".
+       01 WS-FOUND-QMARK           PIC X VALUE "N".
+       01 WS-PATH-LEN              PIC 9(2) COMP VALUE 0.
+       01 WS-QUERY-LEN             PIC 9(2) COMP VALUE 0.
        01 WS-IDX                   PIC 9(4) COMP VALUE 1.
+       01 WS-METHOD-END            PIC 9(4) COMP VALUE 0.
+       01 WS-HDR-END               PIC 9(4) COMP VALUE 0.
        01 WS-RESPONSE-LEN          PIC S9(9) BINARY VALUE 0.
        01 WS-TEMP                  PIC X(8192) VALUE SPACES.
-       01 WS-REQ-BODY              PIC X(4096) VALUE SPACES.
+       *> The request body is copied into its own fixed buffer rather
+       *> than sliced straight out of REQUEST-DATA, and that buffer is
+       *> deliberately smaller than REQUEST-DATA - it is this
+       *> application's maximum accepted body size, not the wire
+       *> buffer's size, so a request with a body that fits on the
+       *> wire but is still too large for this handler gets a 413.
+       01 WS-REQ-BODY              PIC X(2048) VALUE SPACES.
        01 WS-BODY-START            PIC 9(4) COMP VALUE 0.
        01 WS-BODY-LEN              PIC 9(5) COMP VALUE 0.
        01 WS-BODY-LEN-TXT          PIC X(10) VALUE SPACES.
        01 WS-BODY-LEN-DISPLAY      REDEFINES WS-BODY-LEN-TXT PIC 9(10).
-       01 WS-BODY-EXACT            PIC X(4096) VALUE SPACES.
+       01 WS-BODY-EXACT            PIC X(2048) VALUE SPACES.
+       01 WS-BODY-OVERFLOW         PIC X VALUE "N".
 
        77 WS-DIGIT                 PIC 9 VALUE 0.
        77 WS-I                     PIC 9 COMP VALUE 0.
@@ -22,6 +80,61 @@
        77 WS-IDX-SHORT             PIC 9 COMP VALUE 0.
        77 WS-BODY-LEN-DISPLAY-SHORT PIC 9 COMP VALUE 0.
 
+       *> Route table: GET paths are matched by prefix against this
+       *> table instead of a growing IF/ELSE IF chain. Adding an
+       *> endpoint means adding a row in BUILD-ROUTE-TABLE plus the
+       *> matching WHEN in ROUTE-LOOKUP-GET's caller.
+       01 ROUTE-TABLE.
+          05 ROUTE-ENTRY OCCURS 10 TIMES.
+             10 RT-PATH-PREFIX     PIC X(10).
+             10 RT-PREFIX-LEN      PIC 9(2).
+             10 RT-HANDLER-ID      PIC 9(2).
+       01 ROUTE-COUNT              PIC 9(2) COMP VALUE 0.
+       01 RT-IDX                   PIC 9(2) COMP VALUE 0.
+       01 WS-ROUTE-HANDLER-ID      PIC 9(2) VALUE 0.
+       01 WS-ROUTE-TABLE-BUILT     PIC X VALUE "N".
+
+       *> Audit trail of every request handled, one line per call.
+       01 WS-AUDIT-FILE-STATUS     PIC X(2) VALUE "00".
+       01 WS-AUDIT-DATE            PIC 9(8) VALUE 0.
+       01 WS-AUDIT-TIME            PIC 9(6) VALUE 0.
+       01 WS-AUDIT-LEN-DISP        PIC 9(9) VALUE 0.
+       01 WS-RESP-STATUS-TXT       PIC X(3) VALUE "000".
+
+       *> Header parsing (Content-Type, Authorization).
+       01 WS-CONTENT-TYPE          PIC X(64) VALUE SPACES.
+       01 WS-AUTH-HEADER           PIC X(64) VALUE SPACES.
+       01 WS-HDR-IDX               PIC 9(4) COMP VALUE 0.
+       01 WS-HDR-SCAN              PIC 9(4) COMP VALUE 0.
+       01 WS-HDR-SCAN-START        PIC 9(4) COMP VALUE 0.
+       01 WS-HDR-VALUE             PIC X(64) VALUE SPACES.
+       01 WS-HDR-VALUE-LEN         PIC 9(2) COMP VALUE 0.
+
+       *> Basic Auth gate on POST/PUT - the credentials file holds the
+       *> full expected "Basic <base64>" Authorization value per line,
+       *> so the check here is a straight line match (this handler has
+       *> no base64 decode; the operator's credential entries are
+       *> already encoded the way a browser/client would send them).
+       01 WS-CRED-FILE-STATUS      PIC X(2) VALUE "00".
+       01 WS-AUTH-OK               PIC X VALUE "N".
+       01 WS-CRED-EOF-SW           PIC X VALUE "N".
+
+       *> Status endpoints for the floppy diagnostics and thread-pool
+       *> batch programs - counts only, the history/report files
+       *> themselves stay owned by DIAGNOSTICMODE and COBOL-THREADS.
+       01 WS-DIAG-FILE-STATUS      PIC X(2) VALUE "00".
+       01 WS-DIAG-EOF-SW           PIC X VALUE "N".
+       01 WS-DIAG-VALID-COUNT      PIC 9(6) VALUE 0.
+       01 WS-DIAG-DIVERGE-COUNT    PIC 9(6) VALUE 0.
+       01 WS-DIAG-CORRUPT-COUNT    PIC 9(6) VALUE 0.
+       01 WS-DIAG-TOTAL-COUNT      PIC 9(6) VALUE 0.
+
+       01 WS-POOL-FILE-STATUS      PIC X(2) VALUE "00".
+       01 WS-POOL-EOF-SW           PIC X VALUE "N".
+       01 WS-POOL-OK-COUNT         PIC 9(6) VALUE 0.
+       01 WS-POOL-DEADLETTER-COUNT PIC 9(6) VALUE 0.
+       01 WS-POOL-TOTAL-COUNT      PIC 9(6) VALUE 0.
+
        LINKAGE SECTION.
        01 REQUEST-DATA             PIC X(4096).
        01 REQUEST-LEN              PIC S9(9) COMP-5.
@@ -48,6 +161,11 @@
            MOVE 1 TO WS-IDX
            MOVE 0 TO WS-RESPONSE-LEN
 
+           IF WS-ROUTE-TABLE-BUILT = "N"
+               PERFORM BUILD-ROUTE-TABLE
+               MOVE "Y" TO WS-ROUTE-TABLE-BUILT
+           END-IF
+
            IF REQUEST-LEN <= 0 OR REQUEST-LEN > LENGTH OF REQUEST-DATA
                DISPLAY "DEBUG: Invalid request length."
                PERFORM RESP-400-BAD-REQUEST
@@ -58,44 +176,225 @@
            INSPECT WS-REQ-METHOD CONVERTING "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
            DISPLAY "DEBUG: WS-REQ-METHOD uppercase=[" WS-REQ-METHOD "]"
 
+           PERFORM FIND-BODY-BOUNDARY
+           PERFORM PARSE-HEADERS
+           PERFORM EXTRACT-PATH
+           DISPLAY "DEBUG: WS-REQ-PATH=[" WS-REQ-PATH "]"
+
            IF WS-REQ-METHOD = "GET "
-               PERFORM EXTRACT-PATH
-               DISPLAY "DEBUG: WS-REQ-PATH=[" WS-REQ-PATH "]"
-               IF WS-REQ-PATH(1:1) = "/" OR WS-REQ-PATH(1:2) = "/h"
-                   PERFORM RESP-200-HELLO
-               ELSE
-                   PERFORM RESP-404-NOT-FOUND
-               END-IF
+               PERFORM ROUTE-LOOKUP-GET
+               EVALUATE WS-ROUTE-HANDLER-ID
+                   WHEN 1
+                       PERFORM RESP-200-HELLO
+                   WHEN 2
+                       PERFORM RESP-200-DIAG
+                   WHEN 3
+                       PERFORM RESP-200-POOL
+                   WHEN OTHER
+                       PERFORM RESP-404-NOT-FOUND
+               END-EVALUATE
            ELSE IF WS-REQ-METHOD = "POST"
                PERFORM RESP-200-POST-RECEIVED
            ELSE IF WS-REQ-METHOD = "PUT "
                PERFORM RESP-200-PUT-RECEIVED
            ELSE IF WS-REQ-METHOD = "HEAD"
                PERFORM RESP-200-HEAD
+           ELSE IF WS-REQ-METHOD = "DELE"
+               PERFORM RESP-200-DELETE-RECEIVED
+           ELSE IF WS-REQ-METHOD = "PATC"
+               PERFORM RESP-200-PATCH-RECEIVED
            ELSE
                DISPLAY "DEBUG: Unsupported method."
                PERFORM RESP-400-BAD-REQUEST
            END-IF.
 
        END-PROCESS.
+           PERFORM WRITE-AUDIT-LOG
            GOBACK.
 
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-RESPONSE-LEN TO WS-AUDIT-LEN-DISP
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING
+               WS-AUDIT-DATE      DELIMITED BY SIZE
+               " "                DELIMITED BY SIZE
+               WS-AUDIT-TIME      DELIMITED BY SIZE
+               " "                DELIMITED BY SIZE
+               WS-REQ-METHOD      DELIMITED BY SIZE
+               " "                DELIMITED BY SIZE
+               WS-REQ-PATH        DELIMITED BY SIZE
+               " "                DELIMITED BY SIZE
+               WS-RESP-STATUS-TXT DELIMITED BY SIZE
+               " "                DELIMITED BY SIZE
+               WS-AUDIT-LEN-DISP  DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           END-STRING
+           WRITE AUDIT-LOG-RECORD
+
+           CLOSE AUDIT-LOG-FILE.
+           EXIT.
+
        EXTRACT-PATH.
            MOVE SPACES TO WS-REQ-PATH
+           MOVE SPACES TO WS-REQ-QUERY
            MOVE "N" TO WS-FOUND-SPACE
-           MOVE 1 TO WS-IDX
-           PERFORM UNTIL WS-IDX > 20 OR WS-FOUND-SPACE = "Y"
-               IF REQUEST-DATA(4 + WS-IDX:1) = SPACE OR
-                  REQUEST-DATA(4 + WS-IDX:1) = X"0D" OR
-                  REQUEST-DATA(4 + WS-IDX:1) = X"0A"
-                   MOVE "Y" TO WS-FOUND-SPACE
-               ELSE
-                   MOVE REQUEST-DATA(4 + WS-IDX:1) TO WS-REQ-PATH(WS-IDX:1)
+           MOVE "N" TO WS-FOUND-QMARK
+           MOVE 0 TO WS-PATH-LEN
+           MOVE 0 TO WS-QUERY-LEN
+
+           *> Locate the space that terminates the method word so the
+           *> scan below starts right after it - the method is not
+           *> always 3 characters wide (POST, HEAD, DELETE, PATCH).
+           MOVE 0 TO WS-METHOD-END
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > REQUEST-LEN OR WS-METHOD-END > 0
+               IF REQUEST-DATA(WS-IDX:1) = SPACE
+                   MOVE WS-IDX TO WS-METHOD-END
+               END-IF
+           END-PERFORM
+
+           IF WS-METHOD-END > 0
+               MOVE 1 TO WS-IDX
+               PERFORM UNTIL WS-IDX > 20
+                   OR WS-METHOD-END + WS-IDX > REQUEST-LEN
+                   OR WS-FOUND-SPACE = "Y"
+                   IF REQUEST-DATA(WS-METHOD-END + WS-IDX:1) = SPACE OR
+                      REQUEST-DATA(WS-METHOD-END + WS-IDX:1) = X"0D" OR
+                      REQUEST-DATA(WS-METHOD-END + WS-IDX:1) = X"0A"
+                       MOVE "Y" TO WS-FOUND-SPACE
+                   ELSE IF REQUEST-DATA(WS-METHOD-END + WS-IDX:1) = "?" AND
+                           WS-FOUND-QMARK = "N"
+                       MOVE "Y" TO WS-FOUND-QMARK
+                   ELSE IF WS-FOUND-QMARK = "Y"
+                       ADD 1 TO WS-QUERY-LEN
+                       IF WS-QUERY-LEN <= 20
+                           MOVE REQUEST-DATA(WS-METHOD-END + WS-IDX:1)
+                               TO WS-REQ-QUERY(WS-QUERY-LEN:1)
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-PATH-LEN
+                       IF WS-PATH-LEN <= 20
+                           MOVE REQUEST-DATA(WS-METHOD-END + WS-IDX:1)
+                               TO WS-REQ-PATH(WS-PATH-LEN:1)
+                       END-IF
+                   END-IF
+                   ADD 1 TO WS-IDX
+               END-PERFORM
+           END-IF.
+
+       FIND-BODY-BOUNDARY.
+           MOVE 0 TO WS-BODY-START
+           MOVE REQUEST-LEN TO WS-HDR-END
+           PERFORM VARYING WS-IDX-SHORT FROM 1 BY 1
+               UNTIL WS-IDX-SHORT > REQUEST-LEN - 3
+               IF REQUEST-DATA(WS-IDX-SHORT:4) = X"0D0A0D0A"
+                   MOVE WS-IDX-SHORT TO WS-HDR-END
+                   ADD 4 TO WS-IDX-SHORT
+                   MOVE WS-IDX-SHORT TO WS-BODY-START
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       PARSE-HEADERS.
+           MOVE SPACES TO WS-CONTENT-TYPE
+           MOVE SPACES TO WS-AUTH-HEADER
+
+           *> Bounded by WS-HDR-END (the blank line ending the header
+           *> block) so a body that happens to contain the literal
+           *> text "Content-Type:" or "Authorization:" cannot be
+           *> mistaken for a real header.
+           IF WS-HDR-END >= 14
+               PERFORM VARYING WS-HDR-IDX FROM 1 BY 1
+                   UNTIL WS-HDR-IDX > WS-HDR-END - 13
+                   IF REQUEST-DATA(WS-HDR-IDX:13) = "Content-Type:"
+                       COMPUTE WS-HDR-SCAN-START = WS-HDR-IDX + 13
+                       PERFORM SKIP-HEADER-SPACE
+                       PERFORM COPY-HEADER-VALUE
+                       MOVE WS-HDR-VALUE TO WS-CONTENT-TYPE
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-HDR-END >= 15
+               PERFORM VARYING WS-HDR-IDX FROM 1 BY 1
+                   UNTIL WS-HDR-IDX > WS-HDR-END - 14
+                   IF REQUEST-DATA(WS-HDR-IDX:14) = "Authorization:"
+                       COMPUTE WS-HDR-SCAN-START = WS-HDR-IDX + 14
+                       PERFORM SKIP-HEADER-SPACE
+                       PERFORM COPY-HEADER-VALUE
+                       MOVE WS-HDR-VALUE TO WS-AUTH-HEADER
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       SKIP-HEADER-SPACE.
+           PERFORM UNTIL WS-HDR-SCAN-START > REQUEST-LEN OR
+               REQUEST-DATA(WS-HDR-SCAN-START:1) NOT = SPACE
+               ADD 1 TO WS-HDR-SCAN-START
+           END-PERFORM.
+
+       COPY-HEADER-VALUE.
+           MOVE SPACES TO WS-HDR-VALUE
+           MOVE 0 TO WS-HDR-VALUE-LEN
+           PERFORM VARYING WS-HDR-SCAN FROM WS-HDR-SCAN-START BY 1
+               UNTIL WS-HDR-SCAN > REQUEST-LEN OR
+                   REQUEST-DATA(WS-HDR-SCAN:1) = X"0D" OR
+                   REQUEST-DATA(WS-HDR-SCAN:1) = X"0A" OR
+                   WS-HDR-VALUE-LEN >= 64
+               ADD 1 TO WS-HDR-VALUE-LEN
+               MOVE REQUEST-DATA(WS-HDR-SCAN:1)
+                   TO WS-HDR-VALUE(WS-HDR-VALUE-LEN:1)
+           END-PERFORM.
+
+       BUILD-ROUTE-TABLE.
+           *> Most specific prefixes go first - ROUTE-LOOKUP-GET takes
+           *> the first match, and "/" alone would otherwise swallow
+           *> every other route.
+           MOVE 0 TO ROUTE-COUNT
+
+           ADD 1 TO ROUTE-COUNT
+           MOVE "/diag" TO RT-PATH-PREFIX(ROUTE-COUNT)
+           MOVE 5       TO RT-PREFIX-LEN(ROUTE-COUNT)
+           MOVE 2       TO RT-HANDLER-ID(ROUTE-COUNT)
+
+           ADD 1 TO ROUTE-COUNT
+           MOVE "/pool" TO RT-PATH-PREFIX(ROUTE-COUNT)
+           MOVE 5       TO RT-PREFIX-LEN(ROUTE-COUNT)
+           MOVE 3       TO RT-HANDLER-ID(ROUTE-COUNT)
+
+           ADD 1 TO ROUTE-COUNT
+           MOVE "/h"    TO RT-PATH-PREFIX(ROUTE-COUNT)
+           MOVE 2       TO RT-PREFIX-LEN(ROUTE-COUNT)
+           MOVE 1       TO RT-HANDLER-ID(ROUTE-COUNT)
+
+           ADD 1 TO ROUTE-COUNT
+           MOVE "/"     TO RT-PATH-PREFIX(ROUTE-COUNT)
+           MOVE 1       TO RT-PREFIX-LEN(ROUTE-COUNT)
+           MOVE 1       TO RT-HANDLER-ID(ROUTE-COUNT)
+           EXIT.
+
+       ROUTE-LOOKUP-GET.
+           MOVE 0 TO WS-ROUTE-HANDLER-ID
+           PERFORM VARYING RT-IDX FROM 1 BY 1 UNTIL RT-IDX > ROUTE-COUNT
+               IF WS-REQ-PATH(1:RT-PREFIX-LEN(RT-IDX)) =
+                   RT-PATH-PREFIX(RT-IDX)(1:RT-PREFIX-LEN(RT-IDX))
+                   MOVE RT-HANDLER-ID(RT-IDX) TO WS-ROUTE-HANDLER-ID
+                   EXIT PERFORM
                END-IF
-               ADD 1 TO WS-IDX
            END-PERFORM.
 
        RESP-200-HELLO.
+           MOVE "200" TO WS-RESP-STATUS-TXT
            MOVE SPACES TO WS-TEMP
            STRING
                "HTTP/1.1 200 OK" DELIMITED BY SIZE
@@ -118,16 +417,91 @@
            EXIT.
 
        RESP-200-POST-RECEIVED.
-           PERFORM PARSE-BODY
-           PERFORM BUILD-RESPONSE
+           MOVE "200" TO WS-RESP-STATUS-TXT
+           PERFORM CHECK-BASIC-AUTH
+           IF WS-AUTH-OK = "Y"
+               PERFORM PARSE-BODY
+               IF WS-BODY-OVERFLOW = "Y"
+                   PERFORM RESP-413-PAYLOAD-TOO-LARGE
+               ELSE
+                   PERFORM BUILD-RESPONSE
+               END-IF
+           ELSE
+               PERFORM RESP-401-UNAUTHORIZED
+           END-IF
            EXIT.
 
        RESP-200-PUT-RECEIVED.
-           PERFORM PARSE-BODY
-           PERFORM BUILD-RESPONSE
+           MOVE "200" TO WS-RESP-STATUS-TXT
+           PERFORM CHECK-BASIC-AUTH
+           IF WS-AUTH-OK = "Y"
+               PERFORM PARSE-BODY
+               IF WS-BODY-OVERFLOW = "Y"
+                   PERFORM RESP-413-PAYLOAD-TOO-LARGE
+               ELSE
+                   PERFORM BUILD-RESPONSE
+               END-IF
+           ELSE
+               PERFORM RESP-401-UNAUTHORIZED
+           END-IF
+           EXIT.
+
+       CHECK-BASIC-AUTH.
+           MOVE "N" TO WS-AUTH-OK
+           IF WS-AUTH-HEADER NOT = SPACES
+               OPEN INPUT AUTH-CRED-FILE
+               IF WS-CRED-FILE-STATUS = "00"
+                   MOVE "N" TO WS-CRED-EOF-SW
+                   PERFORM UNTIL WS-CRED-EOF-SW = "Y"
+                       READ AUTH-CRED-FILE
+                           AT END
+                               MOVE "Y" TO WS-CRED-EOF-SW
+                           NOT AT END
+                               IF FUNCTION TRIM(AUTH-CRED-RECORD) =
+                                   FUNCTION TRIM(WS-AUTH-HEADER)
+                                   MOVE "Y" TO WS-AUTH-OK
+                                   MOVE "Y" TO WS-CRED-EOF-SW
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE AUTH-CRED-FILE
+               ELSE
+                   DISPLAY "DEBUG: No HTTPCRED credentials file found."
+               END-IF
+           END-IF.
+
+       RESP-200-DELETE-RECEIVED.
+           MOVE "200" TO WS-RESP-STATUS-TXT
+           PERFORM CHECK-BASIC-AUTH
+           IF WS-AUTH-OK = "Y"
+               PERFORM PARSE-BODY
+               IF WS-BODY-OVERFLOW = "Y"
+                   PERFORM RESP-413-PAYLOAD-TOO-LARGE
+               ELSE
+                   PERFORM BUILD-RESPONSE
+               END-IF
+           ELSE
+               PERFORM RESP-401-UNAUTHORIZED
+           END-IF
+           EXIT.
+
+       RESP-200-PATCH-RECEIVED.
+           MOVE "200" TO WS-RESP-STATUS-TXT
+           PERFORM CHECK-BASIC-AUTH
+           IF WS-AUTH-OK = "Y"
+               PERFORM PARSE-BODY
+               IF WS-BODY-OVERFLOW = "Y"
+                   PERFORM RESP-413-PAYLOAD-TOO-LARGE
+               ELSE
+                   PERFORM BUILD-RESPONSE
+               END-IF
+           ELSE
+               PERFORM RESP-401-UNAUTHORIZED
+           END-IF
            EXIT.
 
        RESP-200-HEAD.
+           MOVE "200" TO WS-RESP-STATUS-TXT
            MOVE SPACES TO WS-TEMP
            STRING
                "HTTP/1.1 200 OK" DELIMITED BY SIZE
@@ -147,7 +521,124 @@
            DISPLAY "DEBUG: Response data (first 100 chars) = [" RESPONSE-DATA(1:100) "]"
            EXIT.
 
+       RESP-200-DIAG.
+           MOVE "200" TO WS-RESP-STATUS-TXT
+           PERFORM READ-DIAG-HISTORY-COUNTS
+           MOVE SPACES TO WS-TEMP
+           STRING
+               "HTTP/1.1 200 OK" DELIMITED BY SIZE
+               X"0D0A"
+               "Content-Type: text/plain" DELIMITED BY SIZE
+               X"0D0A"
+               "Content-Length: 58" DELIMITED BY SIZE
+               X"0D0A"
+               X"0D0A"
+               "VALID=" DELIMITED BY SIZE
+               WS-DIAG-VALID-COUNT DELIMITED BY SIZE
+               " DIVERGED=" DELIMITED BY SIZE
+               WS-DIAG-DIVERGE-COUNT DELIMITED BY SIZE
+               " CORRUPTED=" DELIMITED BY SIZE
+               WS-DIAG-CORRUPT-COUNT DELIMITED BY SIZE
+               " TOTAL=" DELIMITED BY SIZE
+               WS-DIAG-TOTAL-COUNT DELIMITED BY SIZE
+               INTO WS-TEMP
+           END-STRING
+
+           PERFORM FIND-RESPONSE-LEN
+           MOVE WS-TEMP TO RESPONSE-DATA
+           MOVE WS-RESPONSE-LEN TO RESPONSE-LEN
+           DISPLAY "DEBUG: Response length = " WS-RESPONSE-LEN
+           DISPLAY "DEBUG: Response data (first 100 chars) = [" RESPONSE-DATA(1:100) "]"
+           EXIT.
+
+       READ-DIAG-HISTORY-COUNTS.
+           MOVE 0 TO WS-DIAG-VALID-COUNT
+           MOVE 0 TO WS-DIAG-DIVERGE-COUNT
+           MOVE 0 TO WS-DIAG-CORRUPT-COUNT
+           MOVE 0 TO WS-DIAG-TOTAL-COUNT
+
+           OPEN INPUT DIAG-HISTORY-FILE
+           IF WS-DIAG-FILE-STATUS = "00"
+               MOVE "N" TO WS-DIAG-EOF-SW
+               PERFORM UNTIL WS-DIAG-EOF-SW = "Y"
+                   READ DIAG-HISTORY-FILE
+                       AT END
+                           MOVE "Y" TO WS-DIAG-EOF-SW
+                       NOT AT END
+                           ADD 1 TO WS-DIAG-TOTAL-COUNT
+                           EVALUATE DH-STATUS
+                               WHEN "V"
+                                   ADD 1 TO WS-DIAG-VALID-COUNT
+                               WHEN "D"
+                                   ADD 1 TO WS-DIAG-DIVERGE-COUNT
+                               WHEN "C"
+                                   ADD 1 TO WS-DIAG-CORRUPT-COUNT
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE DIAG-HISTORY-FILE
+           ELSE
+               DISPLAY "DEBUG: No DIAGHIST history file found."
+           END-IF.
+
+       RESP-200-POOL.
+           MOVE "200" TO WS-RESP-STATUS-TXT
+           PERFORM READ-POOL-REPORT-COUNTS
+           MOVE SPACES TO WS-TEMP
+           STRING
+               "HTTP/1.1 200 OK" DELIMITED BY SIZE
+               X"0D0A"
+               "Content-Type: text/plain" DELIMITED BY SIZE
+               X"0D0A"
+               "Content-Length: 40" DELIMITED BY SIZE
+               X"0D0A"
+               X"0D0A"
+               "OK=" DELIMITED BY SIZE
+               WS-POOL-OK-COUNT DELIMITED BY SIZE
+               " DEADLETTER=" DELIMITED BY SIZE
+               WS-POOL-DEADLETTER-COUNT DELIMITED BY SIZE
+               " TOTAL=" DELIMITED BY SIZE
+               WS-POOL-TOTAL-COUNT DELIMITED BY SIZE
+               INTO WS-TEMP
+           END-STRING
+
+           PERFORM FIND-RESPONSE-LEN
+           MOVE WS-TEMP TO RESPONSE-DATA
+           MOVE WS-RESPONSE-LEN TO RESPONSE-LEN
+           DISPLAY "DEBUG: Response length = " WS-RESPONSE-LEN
+           DISPLAY "DEBUG: Response data (first 100 chars) = [" RESPONSE-DATA(1:100) "]"
+           EXIT.
+
+       READ-POOL-REPORT-COUNTS.
+           MOVE 0 TO WS-POOL-OK-COUNT
+           MOVE 0 TO WS-POOL-DEADLETTER-COUNT
+           MOVE 0 TO WS-POOL-TOTAL-COUNT
+
+           OPEN INPUT JOB-REPORT-FILE
+           IF WS-POOL-FILE-STATUS = "00"
+               MOVE "N" TO WS-POOL-EOF-SW
+               PERFORM UNTIL WS-POOL-EOF-SW = "Y"
+                   READ JOB-REPORT-FILE
+                       AT END
+                           MOVE "Y" TO WS-POOL-EOF-SW
+                       NOT AT END
+                           IF JOB-REPORT-RECORD(1:6) NOT = "JOB-ID"
+                               ADD 1 TO WS-POOL-TOTAL-COUNT
+                               IF JOB-REPORT-RECORD(8:2) = "OK"
+                                   ADD 1 TO WS-POOL-OK-COUNT
+                               ELSE
+                                   ADD 1 TO WS-POOL-DEADLETTER-COUNT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE JOB-REPORT-FILE
+           ELSE
+               DISPLAY "DEBUG: No JOBRPT report file found."
+           END-IF.
+
        RESP-400-BAD-REQUEST.
+           MOVE "400" TO WS-RESP-STATUS-TXT
            MOVE SPACES TO WS-TEMP
            STRING
                "HTTP/1.1 400 Bad Request" DELIMITED BY SIZE
@@ -165,7 +656,48 @@
            DISPLAY "DEBUG: Response data (first 100 chars) = [" RESPONSE-DATA(1:100) "]"
            EXIT.
 
+       RESP-401-UNAUTHORIZED.
+           MOVE "401" TO WS-RESP-STATUS-TXT
+           MOVE SPACES TO WS-TEMP
+           STRING
+               "HTTP/1.1 401 Unauthorized" DELIMITED BY SIZE
+               X"0D0A"
+               "WWW-Authenticate: Basic realm=""COBOL""" DELIMITED BY SIZE
+               X"0D0A"
+               "Content-Length: 0" DELIMITED BY SIZE
+               X"0D0A"
+               X"0D0A"
+               INTO WS-TEMP
+           END-STRING
+
+           PERFORM FIND-RESPONSE-LEN
+           MOVE WS-TEMP TO RESPONSE-DATA
+           MOVE WS-RESPONSE-LEN TO RESPONSE-LEN
+           DISPLAY "DEBUG: Response length = " WS-RESPONSE-LEN
+           DISPLAY "DEBUG: Response data (first 100 chars) = [" RESPONSE-DATA(1:100) "]"
+           EXIT.
+
+       RESP-413-PAYLOAD-TOO-LARGE.
+           MOVE "413" TO WS-RESP-STATUS-TXT
+           MOVE SPACES TO WS-TEMP
+           STRING
+               "HTTP/1.1 413 Payload Too Large" DELIMITED BY SIZE
+               X"0D0A"
+               "Content-Length: 0" DELIMITED BY SIZE
+               X"0D0A"
+               X"0D0A"
+               INTO WS-TEMP
+           END-STRING
+
+           PERFORM FIND-RESPONSE-LEN
+           MOVE WS-TEMP TO RESPONSE-DATA
+           MOVE WS-RESPONSE-LEN TO RESPONSE-LEN
+           DISPLAY "DEBUG: Response length = " WS-RESPONSE-LEN
+           DISPLAY "DEBUG: Response data (first 100 chars) = [" RESPONSE-DATA(1:100) "]"
+           EXIT.
+
        RESP-404-NOT-FOUND.
+           MOVE "404" TO WS-RESP-STATUS-TXT
            MOVE SPACES TO WS-TEMP
            STRING
                "HTTP/1.1 404 Not Found" DELIMITED BY SIZE
@@ -185,70 +717,70 @@
 
        PARSE-BODY.
            MOVE SPACES TO WS-REQ-BODY
-           MOVE 0 TO WS-BODY-START
-           *> Find start of body (after double CRLF = X"0D0A0D0A")
-           PERFORM VARYING WS-IDX-SHORT FROM 1 BY 1 UNTIL WS-IDX-SHORT > REQUEST-LEN - 3
-               IF REQUEST-DATA(WS-IDX-SHORT:4) = X"0D0A0D0A"
-                   ADD 4 TO WS-IDX-SHORT
-                   MOVE WS-IDX-SHORT TO WS-BODY-START
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM
-
+           MOVE "N" TO WS-BODY-OVERFLOW
+           *> WS-BODY-START was already located by FIND-BODY-BOUNDARY
+           *> (after the double CRLF = X"0D0A0D0A") when the request
+           *> came in, so PARSE-HEADERS and PARSE-BODY agree on where
+           *> the header block ends.
            IF WS-BODY-START > 0
-               MOVE REQUEST-DATA(WS-BODY-START:REQUEST-LEN - WS-BODY-START + 1) TO WS-REQ-BODY
+               COMPUTE WS-BODY-LEN = REQUEST-LEN - WS-BODY-START + 1
+               IF WS-BODY-LEN > LENGTH OF WS-REQ-BODY
+                   MOVE "Y" TO WS-BODY-OVERFLOW
+               ELSE
+                   MOVE REQUEST-DATA(WS-BODY-START:WS-BODY-LEN) TO WS-REQ-BODY
+               END-IF
            ELSE
                DISPLAY "DEBUG: Could not find body start."
                MOVE 0 TO WS-BODY-LEN
            END-IF.
 
-           *> Calculate body length
-           COMPUTE WS-BODY-LEN = REQUEST-LEN - WS-BODY-START + 1
+           IF WS-BODY-OVERFLOW = "Y"
+               DISPLAY "DEBUG: Request body exceeds buffer, rejecting."
+           ELSE
+               *> Trim trailing spaces safely
+               MOVE WS-BODY-LEN TO WS-IDX-SHORT
+               PERFORM UNTIL WS-IDX-SHORT = 0
+                   IF WS-REQ-BODY(WS-IDX-SHORT:1) = SPACE
+                       SUBTRACT 1 FROM WS-IDX-SHORT
+                   ELSE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               MOVE WS-IDX-SHORT TO WS-BODY-LEN
 
-           *> Trim trailing spaces safely
-           MOVE WS-BODY-LEN TO WS-IDX-SHORT
-           PERFORM UNTIL WS-IDX-SHORT = 0
-               IF WS-REQ-BODY(WS-IDX-SHORT:1) = SPACE
-                   SUBTRACT 1 FROM WS-IDX-SHORT
-               ELSE
-                   EXIT PERFORM
+               IF WS-BODY-LEN = 0
+                   MOVE 0 TO WS-BODY-LEN
                END-IF
-           END-PERFORM
-           MOVE WS-IDX-SHORT TO WS-BODY-LEN
 
-           IF WS-BODY-LEN = 0
-               MOVE 0 TO WS-BODY-LEN
-           END-IF
-
-           *> Copy exact trimmed body to WS-BODY-EXACT
-           MOVE SPACES TO WS-BODY-EXACT
-           IF WS-BODY-LEN > 0
-               MOVE WS-REQ-BODY(1:WS-BODY-LEN) TO WS-BODY-EXACT(1:WS-BODY-LEN)
-           END-IF
-
-           *> Convert WS-BODY-LEN (numeric) to string for Content-Length header
-           MOVE SPACES TO WS-BODY-LEN-TXT
-           IF WS-BODY-LEN = 0
-               MOVE "0" TO WS-BODY-LEN-TXT(1:1)
-               MOVE 1 TO WS-IDX-SHORT
-           ELSE
-               MOVE WS-BODY-LEN TO WS-BODY-LEN-DISPLAY-SHORT
-               MOVE 0 TO WS-IDX-SHORT
-               PERFORM UNTIL WS-BODY-LEN-DISPLAY-SHORT = 0
-                   ADD 1 TO WS-IDX-SHORT
-                   COMPUTE WS-DIGIT = FUNCTION MOD(WS-BODY-LEN-DISPLAY-SHORT 10)
-                   COMPUTE WS-BODY-LEN-DISPLAY-SHORT = WS-BODY-LEN-DISPLAY-SHORT / 10
-                   MOVE FUNCTION CHAR(48 + WS-DIGIT) TO WS-BODY-LEN-TXT(WS-IDX-SHORT:1)
-               END-PERFORM
+               *> Copy exact trimmed body to WS-BODY-EXACT
+               MOVE SPACES TO WS-BODY-EXACT
+               IF WS-BODY-LEN > 0
+                   MOVE WS-REQ-BODY(1:WS-BODY-LEN) TO WS-BODY-EXACT(1:WS-BODY-LEN)
+               END-IF
 
-               *> Reverse the digits
-               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >= (WS-IDX-SHORT / 2) + 1
-                   MOVE WS-BODY-LEN-TXT(WS-I:1) TO WS-TEMP-CHAR
-                   MOVE WS-BODY-LEN-TXT(WS-IDX-SHORT - WS-I + 1:1) TO WS-BODY-LEN-TXT(WS-I:1)
-                   MOVE WS-TEMP-CHAR TO WS-BODY-LEN-TXT(WS-IDX-SHORT - WS-I + 1:1)
-               END-PERFORM
+               *> Convert WS-BODY-LEN (numeric) to string for Content-Length header
+               MOVE SPACES TO WS-BODY-LEN-TXT
+               IF WS-BODY-LEN = 0
+                   MOVE "0" TO WS-BODY-LEN-TXT(1:1)
+                   MOVE 1 TO WS-IDX-SHORT
+               ELSE
+                   MOVE WS-BODY-LEN TO WS-BODY-LEN-DISPLAY-SHORT
+                   MOVE 0 TO WS-IDX-SHORT
+                   PERFORM UNTIL WS-BODY-LEN-DISPLAY-SHORT = 0
+                       ADD 1 TO WS-IDX-SHORT
+                       COMPUTE WS-DIGIT = FUNCTION MOD(WS-BODY-LEN-DISPLAY-SHORT 10)
+                       COMPUTE WS-BODY-LEN-DISPLAY-SHORT = WS-BODY-LEN-DISPLAY-SHORT / 10
+                       MOVE FUNCTION CHAR(48 + WS-DIGIT) TO WS-BODY-LEN-TXT(WS-IDX-SHORT:1)
+                   END-PERFORM
+
+                   *> Reverse the digits
+                   PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >= (WS-IDX-SHORT / 2) + 1
+                       MOVE WS-BODY-LEN-TXT(WS-I:1) TO WS-TEMP-CHAR
+                       MOVE WS-BODY-LEN-TXT(WS-IDX-SHORT - WS-I + 1:1) TO WS-BODY-LEN-TXT(WS-I:1)
+                       MOVE WS-TEMP-CHAR TO WS-BODY-LEN-TXT(WS-IDX-SHORT - WS-I + 1:1)
+                   END-PERFORM
+               END-IF
            END-IF.
-           EXIT.
 
        BUILD-RESPONSE.
            MOVE SPACES TO WS-TEMP
